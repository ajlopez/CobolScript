@@ -0,0 +1,164 @@
+data division.
+linkage section.
+01 require.
+01 request.
+01 response.
+procedure division.
+local mysql.
+
+perform require using "mysql" giving mysql.
+global JSON.
+
+local name.
+local address.
+local notes.
+local id.
+local version.
+
+move name in body in request to name.
+move address in body in request to address.
+move notes in body in request to notes.
+move id in body in request to id.
+move version in body in request to version.
+
+local connection.
+local page.
+local method.
+local outcome.
+local companyid.
+local errors.
+local oldname.
+local oldaddress.
+local oldnotes.
+move "customerUpdateJson" to page.
+move method in request to method.
+move companyid in request to companyid.
+
+perform validate-customer.
+if errors not = "" then
+    perform reject-customer.
+    exit program.
+end-if.
+
+perform fetch-old.
+
+validate-customer section.
+copy VALIDATECUSTOMER.
+
+reject-customer section.
+move "rejected" to outcome.
+copy LOG.
+local errbody.
+move object to errbody.
+move errors to error in errbody.
+local json.
+perform stringify in JSON using errbody giving json.
+local headers.
+move object to headers.
+move "application/json" to headers("Content-Type").
+perform writeHead in response using 400 headers.
+perform write in response using json.
+perform end in response.
+
+fetch-old section.
+copy DBCONNECT.
+copy READOLD replacing ==TABLE== by ==customers==.
+
+after-readold section.
+perform insert-customer.
+
+insert-customer section.
+copy DBBEGIN.
+
+local datavalues.
+move array to datavalues.
+perform push in datavalues using name.
+perform push in datavalues using address.
+perform push in datavalues using notes.
+perform push in datavalues using id.
+perform push in datavalues using version.
+perform push in datavalues using companyid.
+
+* same optimistic-concurrency where clause as customerUpdate.cob - a
+* stale version updates zero rows instead of overwriting whoever
+* saved first.
+perform query in connection using "update customers set Name = ?, Address = ?, Notes = ?, Version = Version + 1, UpdatedAt = now() where Id = ? and Version = ? and CompanyId = ?" datavalues insert-end.
+
+insert-end section using err, result.
+if err then
+    perform rollback-write.
+    exit program.
+end-if.
+if affectedRows in result = 0 then
+    perform version-conflict.
+    exit program.
+end-if.
+local entitytype.
+local entityid.
+local action.
+local newname.
+local newaddress.
+local newnotes.
+move "Customer" to entitytype.
+move id to entityid.
+move "update" to action.
+move name to newname.
+move address to newaddress.
+move notes to newnotes.
+copy AUDIT.
+
+audit-end section using err, result.
+if err then
+    perform rollback-write.
+    exit program.
+end-if.
+perform commit in connection using commit-end.
+
+* the response is the record as it now stands, the way an order-entry
+* system calling this endpoint needs it, in place of the 302 redirect
+* customerUpdate.cob sends a browser.
+commit-end section using err.
+if err then
+    perform rollback-write.
+    exit program.
+end-if.
+move "ok" to outcome.
+copy LOG.
+local customer.
+move object to customer.
+move id to Id in customer.
+move name to Name in customer.
+move address to Address in customer.
+move notes to Notes in customer.
+local json.
+perform stringify in JSON using customer giving json.
+local headers.
+move object to headers.
+move "application/json" to headers("Content-Type").
+perform writeHead in response using 200 headers.
+perform write in response using json.
+perform end in response.
+copy DBRELEASE.
+exit program.
+
+version-conflict section.
+move "conflict" to outcome.
+copy LOG.
+perform rollback in connection using version-conflict-end.
+
+version-conflict-end section using err.
+copy DBRELEASE.
+local errbody.
+move object to errbody.
+move "This customer was changed by someone else. Reload and try again." to error in errbody.
+local json.
+perform stringify in JSON using errbody giving json.
+local headers.
+move object to headers.
+move "application/json" to headers("Content-Type").
+perform writeHead in response using 409 headers.
+perform write in response using json.
+perform end in response.
+exit program.
+
+copy DBROLLBACK.
