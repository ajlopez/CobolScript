@@ -0,0 +1,95 @@
+data division.
+linkage section.
+01 require.
+01 request.
+01 response.
+procedure division.
+local mysql.
+
+perform require using "mysql" giving mysql.
+
+local connection.
+local csv.
+local rows.
+local page.
+local method.
+local outcome.
+local companyid.
+move "customerExport" to page.
+move method in request to method.
+move companyid in request to companyid.
+
+perform export-customers.
+
+export-customers section.
+copy DBCONNECT.
+
+local datavalues.
+move array to datavalues.
+perform push in datavalues using companyid.
+
+perform query in connection using "select Id, Name, Address, Notes from customers where IsDeleted = 0 and CompanyId = ? order by Name" datavalues export-end.
+
+export-end section using err, result.
+copy DBRELEASE.
+if err then
+    move "error" to outcome.
+    copy LOG.
+    exit program.
+end-if.
+move result to rows.
+
+move "Id,Name,Address,Notes" to csv.
+add "\n" to csv.
+
+local count.
+local last.
+local i.
+move length in rows to count.
+subtract 1 from count giving last.
+
+perform add-customer-line using i varying i from 0 to last.
+
+move "ok" to outcome.
+copy LOG.
+local headers.
+move object to headers.
+move "text/csv" to headers("Content-Type").
+move "attachment; filename=customers.csv" to headers("Content-Disposition").
+perform writeHead in response using 200 headers.
+perform write in response using csv.
+perform end in response.
+exit program.
+
+add-customer-line section using i.
+local row.
+move rows(i) to row.
+add Id in row to csv.
+add "," to csv.
+local namefield.
+perform quote-csv-field using Name in row giving namefield.
+add namefield to csv.
+add "," to csv.
+local addressfield.
+perform quote-csv-field using Address in row giving addressfield.
+add addressfield to csv.
+add "," to csv.
+local notesfield.
+perform quote-csv-field using Notes in row giving notesfield.
+add notesfield to csv.
+add "\n" to csv.
+
+* Address/Notes are free text and routinely contain commas (Notes can
+* run to 500 characters per VALIDATECUSTOMER.cpy), which would
+* otherwise split a value across CSV columns on re-import. Always
+* wrap the field in quotes and double any quote already in the value,
+* the standard CSV escaping rule, so customerImport.cob's split-aware
+* parser below can read it back unambiguously.
+quote-csv-field section using value.
+local escaped.
+perform replace in value using """" """""" giving escaped.
+local quoted.
+move """" to quoted.
+add escaped to quoted.
+add """" to quoted.
+return quoted.
