@@ -0,0 +1,58 @@
+data division.
+linkage section.
+01 require.
+01 request.
+01 response.
+procedure division.
+local mysql.
+
+perform require using "mysql" giving mysql.
+global JSON.
+
+local connection.
+local json.
+local result.
+local page.
+local method.
+local outcome.
+local companyid.
+move "customerListJson" to page.
+move method in request to method.
+move companyid in request to companyid.
+
+perform list-customers-json.
+
+list-customers-json section.
+copy DBCONNECT.
+
+local datavalues.
+move array to datavalues.
+perform push in datavalues using companyid.
+
+perform query in connection using "select Id, Name, Address, Notes from customers where IsDeleted = 0 and CompanyId = ? order by Name" datavalues list-end.
+
+list-end section using err, result.
+copy DBRELEASE.
+if err then
+    move "error" to outcome.
+    copy LOG.
+    local headers.
+    move object to headers.
+    move "application/json" to headers("Content-Type").
+    perform writeHead in response using 500 headers.
+    perform write in response using "{""error"":""query failed""}".
+    perform end in response.
+    exit program.
+end-if.
+
+perform stringify in JSON using result giving json.
+
+move "ok" to outcome.
+copy LOG.
+local headers.
+move object to headers.
+move "application/json" to headers("Content-Type").
+perform writeHead in response using 200 headers.
+perform write in response using json.
+perform end in response.
+exit program.
