@@ -0,0 +1,126 @@
+data division.
+linkage section.
+01 require.
+01 request.
+01 response.
+procedure division.
+local mysql.
+
+perform require using "mysql" giving mysql.
+
+local customerid.
+local supplierid.
+
+move customerid in body in request to customerid.
+move supplierid in body in request to supplierid.
+
+local connection.
+local page.
+local method.
+local outcome.
+local companyid.
+move "customerSupplierLink" to page.
+move method in request to method.
+move companyid in request to companyid.
+
+perform validate-tenant.
+
+* both ends of the link have to belong to the caller's own company,
+* otherwise a guessed Id could link across tenants
+validate-tenant section.
+copy DBCONNECT.
+
+local datavalues.
+move array to datavalues.
+perform push in datavalues using customerid.
+perform push in datavalues using companyid.
+perform push in datavalues using supplierid.
+perform push in datavalues using companyid.
+
+perform query in connection using "select customers.Id from customers, suppliers where customers.Id = ? and customers.CompanyId = ? and suppliers.Id = ? and suppliers.CompanyId = ?" datavalues validate-tenant-end.
+
+validate-tenant-end section using err, result.
+if err then
+    move "error" to outcome.
+    copy LOG.
+    copy DBRELEASE.
+    exit program.
+end-if.
+if length in result = 0 then
+    copy DBRELEASE.
+    perform already-linked.
+    exit program.
+end-if.
+
+perform check-duplicate.
+
+check-duplicate section.
+local datavalues.
+move array to datavalues.
+perform push in datavalues using customerid.
+perform push in datavalues using supplierid.
+
+perform query in connection using "select CustomerId from CustomerSuppliers where CustomerId = ? and SupplierId = ?" datavalues check-duplicate-end.
+
+check-duplicate-end section using err, result.
+if err then
+    move "error" to outcome.
+    copy LOG.
+    copy DBRELEASE.
+    exit program.
+end-if.
+if length in result > 0 then
+    copy DBRELEASE.
+    perform already-linked.
+    exit program.
+end-if.
+
+perform insert-link.
+
+already-linked section.
+move "rejected" to outcome.
+copy LOG.
+local headers.
+move object to headers.
+local location.
+move "/customer/view?id=" to location.
+add customerid to location.
+move location to headers("Location").
+perform writeHead in response using 302 headers.
+perform end in response.
+
+insert-link section.
+copy DBBEGIN.
+
+local datavalues.
+move array to datavalues.
+perform push in datavalues using customerid.
+perform push in datavalues using supplierid.
+
+perform query in connection using "insert CustomerSuppliers set CustomerId = ?, SupplierId = ?" datavalues insert-end.
+
+insert-end section using err, result.
+if err then
+    perform rollback-write.
+    exit program.
+end-if.
+perform commit in connection using commit-end.
+
+commit-end section using err.
+if err then
+    perform rollback-write.
+    exit program.
+end-if.
+move "ok" to outcome.
+copy LOG.
+local headers.
+move object to headers.
+local location.
+move "/customer/view?id=" to location.
+add customerid to location.
+move location to headers("Location").
+perform writeHead in response using 302 headers.
+copy DBRELEASE.
+exit program.
+
+copy DBROLLBACK.
