@@ -0,0 +1,119 @@
+data division.
+linkage section.
+01 require.
+01 request.
+01 response.
+procedure division.
+local mysql.
+
+perform require using "mysql" giving mysql.
+
+local id.
+local connection.
+local page.
+local method.
+local outcome.
+local customers.
+local companyid.
+local row.
+local html.
+move "supplierView" to page.
+move method in request to method.
+move companyid in request to companyid.
+
+move id in query in request to id.
+
+perform view-supplier.
+
+view-supplier section.
+copy DBCONNECT.
+
+local datavalues.
+move array to datavalues.
+perform push in datavalues using id.
+perform push in datavalues using companyid.
+
+perform query in connection using "select Id, Name, Address, Notes, IsActive from suppliers where Id = ? and CompanyId = ?" datavalues view-end.
+
+view-end section using err, result.
+if err then
+    move "error" to outcome.
+    copy LOG.
+    copy DBRELEASE.
+    exit program.
+end-if.
+
+move result(0) to row.
+
+perform view-customers.
+
+view-customers section.
+local datavalues.
+move array to datavalues.
+perform push in datavalues using id.
+
+perform query in connection using "select customers.Id as Id, customers.Name as Name from CustomerSuppliers inner join customers on customers.Id = CustomerSuppliers.CustomerId where CustomerSuppliers.SupplierId = ? order by customers.Name" datavalues view-customers-end.
+
+view-customers-end section using err, result.
+copy DBRELEASE.
+if err then
+    move "error" to outcome.
+    copy LOG.
+    exit program.
+end-if.
+move result to customers.
+perform render-supplier.
+
+render-supplier section.
+move "<h1>Supplier</h1>" to html.
+copy HTMLHEAD.
+add "<p>Id: " to html.
+add Id in row to html.
+add "</p>" to html.
+add "<p>Name: " to html.
+add Name in row to html.
+add "</p>" to html.
+add "<p>Address: " to html.
+add Address in row to html.
+add "</p>" to html.
+add "<p>Notes: " to html.
+add Notes in row to html.
+add "</p>" to html.
+add "<p><a href=""/supplier/update?id=" to html.
+add Id in row to html.
+add """>Edit</a> " to html.
+if IsActive in row then
+    add "<a href=""/supplier/delete?id=" to html.
+    add Id in row to html.
+    add """>Deactivate</a> " to html.
+else
+    add "<a href=""/supplier/reactivate?id=" to html.
+    add Id in row to html.
+    add """>Reactivate</a> " to html.
+end-if.
+add "<a href=""/supplier"">Back to list</a></p>" to html.
+
+add "<h2>Customers delivered to</h2>" to html.
+add "<ul>" to html.
+local count.
+local last.
+local i.
+move length in customers to count.
+subtract 1 from count giving last.
+perform add-customer-row using i varying i from 0 to last.
+add "</ul>" to html.
+
+move "ok" to outcome.
+copy LOG.
+perform write in response using html.
+perform end in response.
+exit program.
+
+add-customer-row section using i.
+local custrow.
+move customers(i) to custrow.
+add "<li>" to html.
+add Name in custrow to html.
+add " <a href=""/customer/view?id=" to html.
+add Id in custrow to html.
+add """>View</a></li>" to html.
