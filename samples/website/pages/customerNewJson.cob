@@ -0,0 +1,168 @@
+data division.
+linkage section.
+01 require.
+01 request.
+01 response.
+procedure division.
+local mysql.
+
+perform require using "mysql" giving mysql.
+global JSON.
+
+local name.
+local address.
+local notes.
+
+move name in body in request to name.
+move address in body in request to address.
+move notes in body in request to notes.
+
+local connection.
+local errors.
+local page.
+local method.
+local outcome.
+local companyid.
+local newid.
+move "customerNewJson" to page.
+move method in request to method.
+move companyid in request to companyid.
+
+perform validate-customer.
+if errors not = "" then
+    perform reject-customer.
+    exit program.
+end-if.
+
+perform check-duplicate.
+
+validate-customer section.
+copy VALIDATECUSTOMER.
+
+* errors is free text built up by VALIDATECUSTOMER.cpy/the duplicate
+* check below, not a fixed literal like the "query failed" messages
+* elsewhere on this page, so it goes through JSON.stringify the same
+* way a result row does rather than being hand-quoted into a literal.
+reject-customer section.
+move "rejected" to outcome.
+copy LOG.
+local errbody.
+move object to errbody.
+move errors to error in errbody.
+local json.
+perform stringify in JSON using errbody giving json.
+local headers.
+move object to headers.
+move "application/json" to headers("Content-Type").
+perform writeHead in response using 400 headers.
+perform write in response using json.
+perform end in response.
+
+check-duplicate section.
+copy DBCONNECT.
+
+local datavalues.
+move array to datavalues.
+perform push in datavalues using name.
+perform push in datavalues using address.
+perform push in datavalues using companyid.
+
+perform query in connection using "select Id from customers where Name = ? and Address = ? and CompanyId = ?" datavalues check-duplicate-end.
+
+check-duplicate-end section using err, result.
+if err then
+    move "error" to outcome.
+    copy LOG.
+    copy DBRELEASE.
+    local headers.
+    move object to headers.
+    move "application/json" to headers("Content-Type").
+    perform writeHead in response using 500 headers.
+    perform write in response using "{""error"":""query failed""}".
+    perform end in response.
+    exit program.
+end-if.
+if length in result > 0 then
+    move "A customer with this Name and Address already exists." to errors.
+    copy DBRELEASE.
+    perform reject-customer.
+    exit program.
+end-if.
+
+perform insert-customer.
+
+insert-customer section.
+copy DBBEGIN.
+
+local datavalues.
+move array to datavalues.
+perform push in datavalues using name.
+perform push in datavalues using address.
+perform push in datavalues using notes.
+perform push in datavalues using companyid.
+
+perform query in connection using "insert customers set Name = ?, Address = ?, Notes = ?, CompanyId = ?, UpdatedAt = now()" datavalues insert-end.
+
+insert-end section using err, result.
+if err then
+    perform rollback-write.
+    exit program.
+end-if.
+move insertId in result to newid.
+local entitytype.
+local entityid.
+local action.
+local oldname.
+local oldaddress.
+local oldnotes.
+local newname.
+local newaddress.
+local newnotes.
+move "Customer" to entitytype.
+move newid to entityid.
+move "insert" to action.
+move "" to oldname.
+move "" to oldaddress.
+move "" to oldnotes.
+move name to newname.
+move address to newaddress.
+move notes to newnotes.
+copy AUDIT.
+
+audit-end section using err, result.
+if err then
+    perform rollback-write.
+    exit program.
+end-if.
+perform commit in connection using commit-end.
+
+* the response body is built from the values already in hand (name,
+* address, notes, and the Id MySQL just assigned) rather than a second
+* select - this is the record an order-entry system integrating
+* against this endpoint needs back, in place of the 302 redirect
+* customerNew.cob sends a browser.
+commit-end section using err.
+if err then
+    perform rollback-write.
+    exit program.
+end-if.
+move "ok" to outcome.
+copy LOG.
+local customer.
+move object to customer.
+move newid to Id in customer.
+move name to Name in customer.
+move address to Address in customer.
+move notes to Notes in customer.
+local json.
+perform stringify in JSON using customer giving json.
+local headers.
+move object to headers.
+move "application/json" to headers("Content-Type").
+perform writeHead in response using 201 headers.
+perform write in response using json.
+perform end in response.
+copy DBRELEASE.
+exit program.
+
+copy DBROLLBACK.
