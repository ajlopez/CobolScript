@@ -12,25 +12,54 @@ local name.
 local address.
 local notes.
 local id.
+local version.
 
 move name in body in request to name.
 move address in body in request to address.
 move notes in body in request to notes.
 move id in body in request to id.
+move version in body in request to version.
 
 local connection.
+local page.
+local method.
+local outcome.
+local companyid.
+local errors.
+local oldname.
+local oldaddress.
+local oldnotes.
+move "customerUpdate" to page.
+move method in request to method.
+move companyid in request to companyid.
 
+perform validate-customer.
+if errors not = "" then
+    perform reject-customer.
+    exit program.
+end-if.
+
+perform fetch-old.
+
+validate-customer section.
+copy VALIDATECUSTOMER.
+
+reject-customer section.
+move "rejected" to outcome.
+copy LOG.
+perform writeHead in response using 400.
+perform write in response using errors.
+perform end in response.
+
+fetch-old section.
+copy DBCONNECT.
+copy READOLD replacing ==TABLE== by ==customers==.
+
+after-readold section.
 perform insert-customer.
 
 insert-customer section.
-local options.
-move object to options.
-move "root" to user in options.
-move "" to password in options.
-move "cobolscriptwebsite" to database in options.
-
-perform createConnection in mysql using options giving connection.
-perform connect in connection.
+copy DBBEGIN.
 
 local datavalues.
 move array to datavalues.
@@ -38,19 +67,54 @@ perform push in datavalues using name.
 perform push in datavalues using address.
 perform push in datavalues using notes.
 perform push in datavalues using id.
+perform push in datavalues using version.
+perform push in datavalues using companyid.
 
-perform query in connection using "update customers set Name = ?, Address = ?, Notes = ? where Id = ?" datavalues insert-end.
+* the where clause only matches the row this form was loaded from, so a
+* second save based on the same stale version updates zero rows instead
+* of silently overwriting whoever saved first; CompanyId keeps one
+* tenant from updating another tenant's customer via a guessed Id.
+* UpdatedAt is what the stale-address report (customerStaleReport.cob)
+* checks to find addresses nobody has touched in a long time.
+perform query in connection using "update customers set Name = ?, Address = ?, Notes = ?, Version = Version + 1, UpdatedAt = now() where Id = ? and Version = ? and CompanyId = ?" datavalues insert-end.
 
 insert-end section using err, result.
-global console.
-perform log in console using "id".
-perform log in console using id.
-perform dir in console using err.
-perform dir in console using result.
 if err then
-    display "Error".
-    stop run.
+    perform rollback-write.
+    exit program.
 end-if.
+if affectedRows in result = 0 then
+    perform version-conflict.
+    exit program.
+end-if.
+local entitytype.
+local entityid.
+local action.
+local newname.
+local newaddress.
+local newnotes.
+move "Customer" to entitytype.
+move id to entityid.
+move "update" to action.
+move name to newname.
+move address to newaddress.
+move notes to newnotes.
+copy AUDIT.
+
+audit-end section using err, result.
+if err then
+    perform rollback-write.
+    exit program.
+end-if.
+perform commit in connection using commit-end.
+
+commit-end section using err.
+if err then
+    perform rollback-write.
+    exit program.
+end-if.
+move "ok" to outcome.
+copy LOG.
 local location.
 move "/customer/view?id=" to location.
 add id to location.
@@ -58,5 +122,19 @@ local headers.
 move object to headers.
 move location to headers("Location").
 perform writeHead in response using 302 headers.
-perform end in connection.
-stop run.
+copy DBRELEASE.
+exit program.
+
+version-conflict section.
+move "conflict" to outcome.
+copy LOG.
+perform rollback in connection using version-conflict-end.
+
+version-conflict-end section using err.
+copy DBRELEASE.
+perform writeHead in response using 409.
+perform write in response using "This customer was changed by someone else. Reload and try again.".
+perform end in response.
+exit program.
+
+copy DBROLLBACK.
