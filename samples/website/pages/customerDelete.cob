@@ -12,42 +12,75 @@ local id.
 
 move id in query in request to id.
 
-global console.
+local connection.
+local page.
+local method.
+local outcome.
+local companyid.
+local oldname.
+local oldaddress.
+local oldnotes.
+move "customerDelete" to page.
+move method in request to method.
+move companyid in request to companyid.
 
-perform log in console using id.
+perform fetch-old.
 
-local connection.
+fetch-old section.
+copy DBCONNECT.
+copy READOLD replacing ==TABLE== by ==customers==.
 
+after-readold section.
 perform delete-customer.
 
 delete-customer section.
-local options.
-move object to options.
-move "root" to user in options.
-move "" to password in options.
-move "cobolscriptwebsite" to database in options.
-
-perform createConnection in mysql using options giving connection.
-perform connect in connection.
+copy DBBEGIN.
 
 local datavalues.
 move array to datavalues.
 perform push in datavalues using id.
+perform push in datavalues using companyid.
 
-perform dir in console using datavalues.
-
-perform query in connection using "delete from customers where Id = ?" datavalues delete-end.
+perform query in connection using "update customers set IsDeleted = 1, DeletedAt = now() where Id = ? and CompanyId = ?" datavalues delete-end.
 
 delete-end section using err, result.
-perform dir in console using err.
-perform dir in console using result.
 if err then
-    display "Error".
-    stop run.
+    perform rollback-write.
+    exit program.
 end-if.
+local entitytype.
+local entityid.
+local action.
+local newname.
+local newaddress.
+local newnotes.
+move "Customer" to entitytype.
+move id to entityid.
+move "delete" to action.
+move oldname to newname.
+move oldaddress to newaddress.
+move oldnotes to newnotes.
+copy AUDIT.
+
+audit-end section using err, result.
+if err then
+    perform rollback-write.
+    exit program.
+end-if.
+perform commit in connection using commit-end.
+
+commit-end section using err.
+if err then
+    perform rollback-write.
+    exit program.
+end-if.
+move "ok" to outcome.
+copy LOG.
 local headers.
 move object to headers.
 move "/customer" to headers("Location").
 perform writeHead in response using 302 headers.
-perform end in connection.
-stop run.
+copy DBRELEASE.
+exit program.
+
+copy DBROLLBACK.
