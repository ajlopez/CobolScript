@@ -0,0 +1,26 @@
+data division.
+linkage section.
+01 require.
+01 request.
+01 response.
+procedure division.
+local html.
+local page.
+local method.
+local outcome.
+move "loginForm" to page.
+move method in request to method.
+
+move "<h1>Log in</h1>" to html.
+copy HTMLHEAD.
+add "<form method=""post"" action=""/login"">" to html.
+add "<p>Username: <input type=""text"" name=""username""></p>" to html.
+add "<p>Password: <input type=""password"" name=""password""></p>" to html.
+add "<p><input type=""submit"" value=""Log in""></p>" to html.
+add "</form>" to html.
+
+move "ok" to outcome.
+copy LOG.
+perform write in response using html.
+perform end in response.
+exit program.
