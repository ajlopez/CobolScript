@@ -0,0 +1,89 @@
+data division.
+linkage section.
+01 require.
+01 request.
+01 response.
+procedure division.
+local mysql.
+
+perform require using "mysql" giving mysql.
+
+local id.
+
+move id in query in request to id.
+
+local connection.
+local page.
+local method.
+local outcome.
+local companyid.
+local oldname.
+local oldaddress.
+local oldnotes.
+move "supplierReactivate" to page.
+move method in request to method.
+move companyid in request to companyid.
+
+perform fetch-old.
+
+fetch-old section.
+copy DBCONNECT.
+copy READOLD replacing ==TABLE== by ==suppliers==.
+
+after-readold section.
+perform reactivate-supplier.
+
+reactivate-supplier section.
+copy DBBEGIN.
+
+local datavalues.
+move array to datavalues.
+perform push in datavalues using id.
+perform push in datavalues using companyid.
+
+perform query in connection using "update suppliers set IsActive = 1, DeactivatedAt = null where Id = ? and CompanyId = ?" datavalues reactivate-end.
+
+reactivate-end section using err, result.
+if err then
+    perform rollback-write.
+    exit program.
+end-if.
+local entitytype.
+local entityid.
+local action.
+local newname.
+local newaddress.
+local newnotes.
+move "Supplier" to entitytype.
+move id to entityid.
+move "reactivate" to action.
+move oldname to newname.
+move oldaddress to newaddress.
+move oldnotes to newnotes.
+copy AUDIT.
+
+audit-end section using err, result.
+if err then
+    perform rollback-write.
+    exit program.
+end-if.
+perform commit in connection using commit-end.
+
+commit-end section using err.
+if err then
+    perform rollback-write.
+    exit program.
+end-if.
+move "ok" to outcome.
+copy LOG.
+local location.
+move "/supplier/view?id=" to location.
+add id to location.
+local headers.
+move object to headers.
+move location to headers("Location").
+perform writeHead in response using 302 headers.
+copy DBRELEASE.
+exit program.
+
+copy DBROLLBACK.
