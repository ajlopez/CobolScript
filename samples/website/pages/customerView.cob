@@ -0,0 +1,133 @@
+data division.
+linkage section.
+01 require.
+01 request.
+01 response.
+procedure division.
+local mysql.
+
+perform require using "mysql" giving mysql.
+
+local id.
+local connection.
+local page.
+local method.
+local outcome.
+local suppliers.
+local companyid.
+local row.
+local html.
+move "customerView" to page.
+move method in request to method.
+move companyid in request to companyid.
+
+move id in query in request to id.
+
+perform view-customer.
+
+view-customer section.
+copy DBCONNECT.
+
+local datavalues.
+move array to datavalues.
+perform push in datavalues using id.
+perform push in datavalues using companyid.
+
+perform query in connection using "select Id, Name, Address, Notes, IsDeleted, Version, UpdatedAt from customers where Id = ? and CompanyId = ?" datavalues view-end.
+
+view-end section using err, result.
+if err then
+    move "error" to outcome.
+    copy LOG.
+    copy DBRELEASE.
+    exit program.
+end-if.
+
+move result(0) to row.
+
+perform view-suppliers.
+
+view-suppliers section.
+local datavalues.
+move array to datavalues.
+perform push in datavalues using id.
+
+perform query in connection using "select suppliers.Id as Id, suppliers.Name as Name from CustomerSuppliers inner join suppliers on suppliers.Id = CustomerSuppliers.SupplierId where CustomerSuppliers.CustomerId = ? order by suppliers.Name" datavalues view-suppliers-end.
+
+view-suppliers-end section using err, result.
+copy DBRELEASE.
+if err then
+    move "error" to outcome.
+    copy LOG.
+    exit program.
+end-if.
+move result to suppliers.
+perform render-customer.
+
+render-customer section.
+move "<h1>Customer</h1>" to html.
+copy HTMLHEAD.
+add "<p>Id: " to html.
+add Id in row to html.
+add "</p>" to html.
+add "<p>Name: " to html.
+add Name in row to html.
+add "</p>" to html.
+add "<p>Address: " to html.
+add Address in row to html.
+add "</p>" to html.
+add "<p>Notes: " to html.
+add Notes in row to html.
+add "</p>" to html.
+add "<p>Version: " to html.
+add Version in row to html.
+add "</p>" to html.
+add "<p>Last updated: " to html.
+add UpdatedAt in row to html.
+add "</p>" to html.
+add "<p><a href=""/customer/update?id=" to html.
+add Id in row to html.
+add """>Edit</a> " to html.
+if IsDeleted in row then
+    add "<a href=""/customer/restore?id=" to html.
+    add Id in row to html.
+    add """>Restore</a> " to html.
+else
+    add "<a href=""/customer/delete?id=" to html.
+    add Id in row to html.
+    add """>Delete</a> " to html.
+end-if.
+add "<a href=""/customer"">Back to list</a></p>" to html.
+
+add "<h2>Suppliers</h2>" to html.
+add "<ul>" to html.
+local count.
+local last.
+local i.
+move length in suppliers to count.
+subtract 1 from count giving last.
+perform add-supplier-row using i varying i from 0 to last.
+add "</ul>" to html.
+add "<form method=""post"" action=""/customer/supplier/link"">" to html.
+add "<input type=""hidden"" name=""customerid"" value=""" to html.
+add Id in row to html.
+add """>" to html.
+add "<input type=""text"" name=""supplierid"" placeholder=""Supplier Id"">" to html.
+add "<input type=""submit"" value=""Link supplier""></form>" to html.
+
+move "ok" to outcome.
+copy LOG.
+perform write in response using html.
+perform end in response.
+exit program.
+
+add-supplier-row section using i.
+local suprow.
+move suppliers(i) to suprow.
+add "<li>" to html.
+add Name in suprow to html.
+add " <a href=""/customer/supplier/unlink?customerid=" to html.
+add Id in row to html.
+add "&supplierid=" to html.
+add Id in suprow to html.
+add """>Unlink</a></li>" to html.
