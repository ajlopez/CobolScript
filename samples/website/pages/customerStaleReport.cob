@@ -0,0 +1,82 @@
+data division.
+linkage section.
+01 require.
+01 request.
+01 response.
+procedure division.
+local mysql.
+
+perform require using "mysql" giving mysql.
+
+local connection.
+local html.
+local rows.
+local page.
+local method.
+local outcome.
+local companyid.
+move "customerStaleReport" to page.
+move method in request to method.
+move companyid in request to companyid.
+
+perform list-stale-customers.
+
+* an address counts as stale once a year has gone by since it was last
+* confirmed by an edit (UpdatedAt is set on every insert and update,
+* see customerNew.cob/customerUpdate.cob)
+list-stale-customers section.
+copy DBCONNECT.
+
+local datavalues.
+move array to datavalues.
+perform push in datavalues using companyid.
+
+perform query in connection using "select Id, Name, Address, UpdatedAt from customers where IsDeleted = 0 and CompanyId = ? and UpdatedAt < date_sub(now(), interval 365 day) order by UpdatedAt" datavalues list-end.
+
+list-end section using err, result.
+copy DBRELEASE.
+if err then
+    move "error" to outcome.
+    copy LOG.
+    exit program.
+end-if.
+move result to rows.
+
+move "<h1>Stale customer addresses</h1>" to html.
+copy HTMLHEAD.
+add "<p>Customers whose address has not been confirmed in over a year.</p>" to html.
+add "<table><tr><th>Id</th><th>Name</th><th>Address</th><th>Last updated</th><th></th></tr>" to html.
+
+local count.
+local last.
+local i.
+move length in rows to count.
+subtract 1 from count giving last.
+
+perform show-stale-row using i varying i from 0 to last.
+
+add "</table>" to html.
+add "<p><a href=""/customer"">Back to list</a></p>" to html.
+
+move "ok" to outcome.
+copy LOG.
+perform write in response using html.
+perform end in response.
+exit program.
+
+show-stale-row section using i.
+local row.
+move rows(i) to row.
+add "<tr><td>" to html.
+add Id in row to html.
+add "</td><td>" to html.
+add Name in row to html.
+add "</td><td>" to html.
+add Address in row to html.
+add "</td><td>" to html.
+add UpdatedAt in row to html.
+add "</td><td>" to html.
+add "<a href=""/customer/view?id=" to html.
+add Id in row to html.
+add """>View</a>" to html.
+add "</td></tr>" to html.
