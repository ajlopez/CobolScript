@@ -0,0 +1,69 @@
+data division.
+linkage section.
+01 require.
+01 request.
+01 response.
+procedure division.
+local mysql.
+
+perform require using "mysql" giving mysql.
+global JSON.
+
+local id.
+local connection.
+local page.
+local method.
+local outcome.
+local companyid.
+move "customerViewJson" to page.
+move method in request to method.
+move companyid in request to companyid.
+
+move id in query in request to id.
+
+perform view-customer-json.
+
+view-customer-json section.
+copy DBCONNECT.
+
+local datavalues.
+move array to datavalues.
+perform push in datavalues using id.
+perform push in datavalues using companyid.
+
+perform query in connection using "select Id, Name, Address, Notes, IsDeleted from customers where Id = ? and CompanyId = ?" datavalues view-end.
+
+view-end section using err, result.
+copy DBRELEASE.
+local headers.
+move object to headers.
+move "application/json" to headers("Content-Type").
+if err then
+    move "error" to outcome.
+    copy LOG.
+    perform writeHead in response using 500 headers.
+    perform write in response using "{""error"":""query failed""}".
+    perform end in response.
+    exit program.
+end-if.
+
+if length in result = 0 then
+    move "notfound" to outcome.
+    copy LOG.
+    perform writeHead in response using 404 headers.
+    perform write in response using "{""error"":""not found""}".
+    perform end in response.
+    exit program.
+end-if.
+
+local row.
+move result(0) to row.
+local json.
+perform stringify in JSON using row giving json.
+
+move "ok" to outcome.
+copy LOG.
+perform writeHead in response using 200 headers.
+perform write in response using json.
+perform end in response.
+exit program.
