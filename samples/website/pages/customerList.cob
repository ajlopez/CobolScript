@@ -0,0 +1,84 @@
+data division.
+linkage section.
+01 require.
+01 request.
+01 response.
+procedure division.
+local mysql.
+
+perform require using "mysql" giving mysql.
+
+local connection.
+local html.
+local rows.
+local page.
+local method.
+local outcome.
+local companyid.
+move "customerList" to page.
+move method in request to method.
+move companyid in request to companyid.
+
+perform list-customers.
+
+list-customers section.
+copy DBCONNECT.
+
+local datavalues.
+move array to datavalues.
+perform push in datavalues using companyid.
+
+perform query in connection using "select Id, Name, Address, Notes from customers where IsDeleted = 0 and CompanyId = ? order by Name" datavalues list-end.
+
+list-end section using err, result.
+copy DBRELEASE.
+if err then
+    move "error" to outcome.
+    copy LOG.
+    exit program.
+end-if.
+move result to rows.
+
+move "<h1>Customers</h1>" to html.
+copy HTMLHEAD.
+add "<p><a href=""/customer/new"">New customer</a> <a href=""/customer/export"">Export CSV</a> <a href=""/customer/stale"">Stale addresses</a> <a href=""/activity"">Recent activity</a></p>" to html.
+add "<table><tr><th>Id</th><th>Name</th><th>Address</th><th>Notes</th><th></th></tr>" to html.
+
+local count.
+local last.
+local i.
+move length in rows to count.
+subtract 1 from count giving last.
+
+perform show-customer-row using i varying i from 0 to last.
+
+add "</table>" to html.
+
+move "ok" to outcome.
+copy LOG.
+perform write in response using html.
+perform end in response.
+exit program.
+
+show-customer-row section using i.
+local row.
+move rows(i) to row.
+add "<tr><td>" to html.
+add Id in row to html.
+add "</td><td>" to html.
+add Name in row to html.
+add "</td><td>" to html.
+add Address in row to html.
+add "</td><td>" to html.
+add Notes in row to html.
+add "</td><td>" to html.
+add "<a href=""/customer/view?id=" to html.
+add Id in row to html.
+add """>View</a> " to html.
+add "<a href=""/customer/update?id=" to html.
+add Id in row to html.
+add """>Edit</a> " to html.
+add "<a href=""/customer/delete?id=" to html.
+add Id in row to html.
+add """>Delete</a>" to html.
+add "</td></tr>" to html.
