@@ -0,0 +1,70 @@
+data division.
+linkage section.
+01 require.
+01 request.
+01 response.
+procedure division.
+local crypto.
+
+perform require using "crypto" giving crypto.
+global sessions.
+
+local username.
+local password.
+move username in body in request to username.
+move password in body in request to password.
+
+local page.
+local method.
+local outcome.
+move "login" to page.
+move method in request to method.
+
+local authuser.
+local authpassword.
+local authcompanyid.
+copy AUTHCONFIG.
+
+if username = authuser then
+    if password = authpassword then
+        perform login-ok.
+    else
+        perform login-failed.
+    end-if.
+else
+    perform login-failed.
+end-if.
+
+login-ok section.
+local tokenbuf.
+perform randomBytes in crypto using 16 giving tokenbuf.
+local token.
+perform toString in tokenbuf using "hex" giving token.
+local sessioninfo.
+move object to sessioninfo.
+move username to username in sessioninfo.
+move authcompanyid to companyid in sessioninfo.
+move sessioninfo to sessions(token).
+
+local headers.
+move object to headers.
+local cookievalue.
+move "session=" to cookievalue.
+add token to cookievalue.
+move cookievalue to headers("Set-Cookie").
+move "/customer" to headers("Location").
+move "ok" to outcome.
+copy LOG.
+perform writeHead in response using 302 headers.
+perform end in response.
+exit program.
+
+login-failed section.
+move "rejected" to outcome.
+copy LOG.
+local headers.
+move object to headers.
+move "/login" to headers("Location").
+perform writeHead in response using 302 headers.
+perform end in response.
+exit program.
