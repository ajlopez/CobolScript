@@ -0,0 +1,146 @@
+data division.
+linkage section.
+01 require.
+01 request.
+01 response.
+procedure division.
+local mysql.
+
+perform require using "mysql" giving mysql.
+
+local rawdata.
+move data in body in request to rawdata.
+
+local connection.
+local page.
+local method.
+local outcome.
+local companyid.
+local lines.
+local count.
+local last.
+local lineindex.
+local imported.
+local line.
+local fields.
+local name.
+local address.
+local notes.
+local errors.
+move "customerImport" to page.
+move method in request to method.
+move companyid in request to companyid.
+
+perform import-customers.
+
+import-customers section.
+copy DBCONNECT.
+copy DBBEGIN.
+
+perform split in rawdata using "\n" giving lines.
+
+move length in lines to count.
+subtract 1 from count giving last.
+
+move 0 to lineindex.
+move 0 to imported.
+
+perform import-next-line.
+
+import-next-line section.
+if lineindex > last then
+    perform commit in connection using commit-end.
+else
+    move lines(lineindex) to line.
+    perform import-one-line using line.
+end-if.
+
+import-one-line section using line.
+if line = "" then
+    add 1 to lineindex.
+    perform import-next-line.
+else
+    perform split in line using "," giving fields.
+    local fieldcount.
+    move length in fields to fieldcount.
+* an embedded comma in Name/Address/Notes shifts this plain comma
+* split's columns (there is no quoting on the way in, unlike
+* customerExport.cob's quoted CSV on the way out), so a line that
+* didn't split into exactly Name/Address/Notes is skipped rather than
+* inserted with the wrong data in the wrong columns.
+    if fieldcount not = 3 then
+        add 1 to lineindex.
+        perform import-next-line.
+    else
+        move fields(0) to name.
+        move fields(1) to address.
+        move fields(2) to notes.
+        perform validate-import-line.
+        if errors not = "" then
+            add 1 to lineindex.
+            perform import-next-line.
+        else
+            local datavalues.
+            move array to datavalues.
+            perform push in datavalues using name.
+            perform push in datavalues using address.
+            perform push in datavalues using notes.
+            perform push in datavalues using companyid.
+
+            perform query in connection using "insert customers set Name = ?, Address = ?, Notes = ?, CompanyId = ?" datavalues import-insert-end.
+        end-if.
+    end-if.
+end-if.
+
+validate-import-line section.
+copy VALIDATECUSTOMER.
+
+import-insert-end section using err, result.
+if err then
+    perform rollback-write.
+    exit program.
+end-if.
+add 1 to imported.
+local entitytype.
+local entityid.
+local action.
+local oldname.
+local oldaddress.
+local oldnotes.
+local newname.
+local newaddress.
+local newnotes.
+move "Customer" to entitytype.
+move insertId in result to entityid.
+move "insert" to action.
+move "" to oldname.
+move "" to oldaddress.
+move "" to oldnotes.
+move name to newname.
+move address to newaddress.
+move notes to newnotes.
+copy AUDIT.
+
+audit-end section using err, result.
+if err then
+    perform rollback-write.
+    exit program.
+end-if.
+add 1 to lineindex.
+perform import-next-line.
+
+commit-end section using err.
+if err then
+    perform rollback-write.
+    exit program.
+end-if.
+move "ok" to outcome.
+copy LOG.
+local headers.
+move object to headers.
+move "/customer" to headers("Location").
+perform writeHead in response using 302 headers.
+copy DBRELEASE.
+exit program.
+
+copy DBROLLBACK.
