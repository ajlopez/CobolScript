@@ -17,35 +17,116 @@ move address in body in request to address.
 move notes in body in request to notes.
 
 local connection.
+local errors.
+local page.
+local method.
+local outcome.
+local companyid.
+move "customerNew" to page.
+move method in request to method.
+move companyid in request to companyid.
+
+perform validate-customer.
+if errors not = "" then
+    perform reject-customer.
+    exit program.
+end-if.
+
+perform check-duplicate.
+
+validate-customer section.
+copy VALIDATECUSTOMER.
+
+reject-customer section.
+move "rejected" to outcome.
+copy LOG.
+perform writeHead in response using 400.
+perform write in response using errors.
+perform end in response.
+
+check-duplicate section.
+copy DBCONNECT.
+
+local datavalues.
+move array to datavalues.
+perform push in datavalues using name.
+perform push in datavalues using address.
+perform push in datavalues using companyid.
+
+perform query in connection using "select Id from customers where Name = ? and Address = ? and CompanyId = ?" datavalues check-duplicate-end.
+
+check-duplicate-end section using err, result.
+if err then
+    move "error" to outcome.
+    copy LOG.
+    copy DBRELEASE.
+    exit program.
+end-if.
+if length in result > 0 then
+    move "A customer with this Name and Address already exists." to errors.
+    copy DBRELEASE.
+    perform reject-customer.
+    exit program.
+end-if.
 
 perform insert-customer.
 
 insert-customer section.
-local options.
-move object to options.
-move "root" to user in options.
-move "" to password in options.
-move "cobolscriptwebsite" to database in options.
-
-perform createConnection in mysql using options giving connection.
-perform connect in connection.
+copy DBBEGIN.
 
 local datavalues.
 move array to datavalues.
 perform push in datavalues using name.
 perform push in datavalues using address.
 perform push in datavalues using notes.
+perform push in datavalues using companyid.
 
-perform query in connection using "insert customers set Name = ?, Address = ?, Notes = ?" datavalues insert-end.
+perform query in connection using "insert customers set Name = ?, Address = ?, Notes = ?, CompanyId = ?, UpdatedAt = now()" datavalues insert-end.
 
 insert-end section using err, result.
 if err then
-    display "Error".
-    stop run.
+    perform rollback-write.
+    exit program.
+end-if.
+local entitytype.
+local entityid.
+local action.
+local oldname.
+local oldaddress.
+local oldnotes.
+local newname.
+local newaddress.
+local newnotes.
+move "Customer" to entitytype.
+move insertId in result to entityid.
+move "insert" to action.
+move "" to oldname.
+move "" to oldaddress.
+move "" to oldnotes.
+move name to newname.
+move address to newaddress.
+move notes to newnotes.
+copy AUDIT.
+
+audit-end section using err, result.
+if err then
+    perform rollback-write.
+    exit program.
+end-if.
+perform commit in connection using commit-end.
+
+commit-end section using err.
+if err then
+    perform rollback-write.
+    exit program.
 end-if.
+move "ok" to outcome.
+copy LOG.
 local headers.
 move object to headers.
 move "/customer" to headers("Location").
 perform writeHead in response using 302 headers.
-perform end in connection.
-stop run.
+copy DBRELEASE.
+exit program.
+
+copy DBROLLBACK.
