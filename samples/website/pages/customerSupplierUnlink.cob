@@ -0,0 +1,66 @@
+data division.
+linkage section.
+01 require.
+01 request.
+01 response.
+procedure division.
+local mysql.
+
+perform require using "mysql" giving mysql.
+
+local customerid.
+local supplierid.
+
+move customerid in query in request to customerid.
+move supplierid in query in request to supplierid.
+
+local connection.
+local page.
+local method.
+local outcome.
+local companyid.
+move "customerSupplierUnlink" to page.
+move method in request to method.
+move companyid in request to companyid.
+
+perform delete-link.
+
+* the CompanyId check on customers keeps one tenant from unlinking
+* another tenant's customer via a guessed Id
+delete-link section.
+copy DBCONNECT.
+copy DBBEGIN.
+
+local datavalues.
+move array to datavalues.
+perform push in datavalues using customerid.
+perform push in datavalues using companyid.
+perform push in datavalues using supplierid.
+
+perform query in connection using "delete CustomerSuppliers from CustomerSuppliers inner join customers on customers.Id = CustomerSuppliers.CustomerId where CustomerSuppliers.CustomerId = ? and customers.CompanyId = ? and CustomerSuppliers.SupplierId = ?" datavalues delete-end.
+
+delete-end section using err, result.
+if err then
+    perform rollback-write.
+    exit program.
+end-if.
+perform commit in connection using commit-end.
+
+commit-end section using err.
+if err then
+    perform rollback-write.
+    exit program.
+end-if.
+move "ok" to outcome.
+copy LOG.
+local headers.
+move object to headers.
+local location.
+move "/customer/view?id=" to location.
+add customerid to location.
+move location to headers("Location").
+perform writeHead in response using 302 headers.
+copy DBRELEASE.
+exit program.
+
+copy DBROLLBACK.
