@@ -0,0 +1,88 @@
+data division.
+linkage section.
+01 require.
+01 request.
+01 response.
+procedure division.
+local mysql.
+
+perform require using "mysql" giving mysql.
+
+local connection.
+local html.
+local rows.
+local page.
+local method.
+local outcome.
+local companyid.
+local limitcount.
+move "activityDashboard" to page.
+move method in request to method.
+move companyid in request to companyid.
+move 50 to limitcount.
+
+perform list-activity.
+
+* the most recent customer and supplier create/update/delete events
+* for this company, newest first, so a manager can see "what changed
+* today" without writing SQL against the AuditLog table directly.
+list-activity section.
+copy DBCONNECT.
+
+local datavalues.
+move array to datavalues.
+perform push in datavalues using companyid.
+perform push in datavalues using limitcount.
+
+perform query in connection using "select EntityType, EntityId, Action, OldName, NewName, ChangedAt from AuditLog where CompanyId = ? order by ChangedAt desc limit ?" datavalues list-end.
+
+list-end section using err, result.
+copy DBRELEASE.
+if err then
+    move "error" to outcome.
+    copy LOG.
+    exit program.
+end-if.
+move result to rows.
+
+move "<h1>Recent activity</h1>" to html.
+copy HTMLHEAD.
+add "<p>Most recent customer and supplier changes.</p>" to html.
+add "<table><tr><th>When</th><th>Type</th><th>Action</th><th>Id</th><th>Name</th></tr>" to html.
+
+local count.
+local last.
+local i.
+move length in rows to count.
+subtract 1 from count giving last.
+
+perform show-activity-row using i varying i from 0 to last.
+
+add "</table>" to html.
+add "<p><a href=""/customer"">Customers</a> <a href=""/supplier"">Suppliers</a></p>" to html.
+
+move "ok" to outcome.
+copy LOG.
+perform write in response using html.
+perform end in response.
+exit program.
+
+show-activity-row section using i.
+local row.
+move rows(i) to row.
+local displayname.
+move NewName in row to displayname.
+if displayname = "" then
+    move OldName in row to displayname.
+end-if.
+add "<tr><td>" to html.
+add ChangedAt in row to html.
+add "</td><td>" to html.
+add EntityType in row to html.
+add "</td><td>" to html.
+add Action in row to html.
+add "</td><td>" to html.
+add EntityId in row to html.
+add "</td><td>" to html.
+add displayname to html.
+add "</td></tr>" to html.
