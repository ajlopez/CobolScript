@@ -0,0 +1,89 @@
+data division.
+linkage section.
+01 require.
+01 request.
+01 response.
+procedure division.
+local mysql.
+
+perform require using "mysql" giving mysql.
+
+local name.
+local address.
+local notes.
+
+move name in body in request to name.
+move address in body in request to address.
+move notes in body in request to notes.
+
+local connection.
+local page.
+local method.
+local outcome.
+local companyid.
+move "supplierNew" to page.
+move method in request to method.
+move companyid in request to companyid.
+
+perform insert-supplier.
+
+insert-supplier section.
+copy DBCONNECT.
+copy DBBEGIN.
+
+local datavalues.
+move array to datavalues.
+perform push in datavalues using name.
+perform push in datavalues using address.
+perform push in datavalues using notes.
+perform push in datavalues using companyid.
+
+perform query in connection using "insert suppliers set Name = ?, Address = ?, Notes = ?, CompanyId = ?" datavalues insert-end.
+
+insert-end section using err, result.
+if err then
+    perform rollback-write.
+    exit program.
+end-if.
+local entitytype.
+local entityid.
+local action.
+local oldname.
+local oldaddress.
+local oldnotes.
+local newname.
+local newaddress.
+local newnotes.
+move "Supplier" to entitytype.
+move insertId in result to entityid.
+move "insert" to action.
+move "" to oldname.
+move "" to oldaddress.
+move "" to oldnotes.
+move name to newname.
+move address to newaddress.
+move notes to newnotes.
+copy AUDIT.
+
+audit-end section using err, result.
+if err then
+    perform rollback-write.
+    exit program.
+end-if.
+perform commit in connection using commit-end.
+
+commit-end section using err.
+if err then
+    perform rollback-write.
+    exit program.
+end-if.
+move "ok" to outcome.
+copy LOG.
+local headers.
+move object to headers.
+move "/supplier" to headers("Location").
+perform writeHead in response using 302 headers.
+copy DBRELEASE.
+exit program.
+
+copy DBROLLBACK.
