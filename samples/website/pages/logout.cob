@@ -0,0 +1,35 @@
+data division.
+linkage section.
+01 require.
+01 request.
+01 response.
+procedure division.
+global sessions.
+
+local querystring.
+perform require using "querystring" giving querystring.
+
+local cookieheader.
+move cookie in headers in request to cookieheader.
+local cookies.
+perform parse in querystring using cookieheader "; " "=" giving cookies.
+local token.
+move session in cookies to token.
+
+local page.
+local method.
+local outcome.
+move "logout" to page.
+move method in request to method.
+
+perform delete in sessions using token.
+
+move "ok" to outcome.
+copy LOG.
+local headers.
+move object to headers.
+move "session=; Max-Age=0" to headers("Set-Cookie").
+move "/login" to headers("Location").
+perform writeHead in response using 302 headers.
+perform end in response.
+exit program.
