@@ -13,33 +13,74 @@ local id.
 move id in query in request to id.
 
 local connection.
+local page.
+local method.
+local outcome.
+local companyid.
+local oldname.
+local oldaddress.
+local oldnotes.
+move "supplierDelete" to page.
+move method in request to method.
+move companyid in request to companyid.
 
+perform fetch-old.
+
+fetch-old section.
+copy DBCONNECT.
+copy READOLD replacing ==TABLE== by ==suppliers==.
+
+after-readold section.
 perform delete-supplier.
 
 delete-supplier section.
-local options.
-move object to options.
-move "root" to user in options.
-move "" to password in options.
-move "cobolscriptwebsite" to database in options.
-
-perform createConnection in mysql using options giving connection.
-perform connect in connection.
+copy DBBEGIN.
 
 local datavalues.
 move array to datavalues.
 perform push in datavalues using id.
+perform push in datavalues using companyid.
 
-perform query in connection using "delete from suppliers where Id = ?" datavalues delete-end.
+perform query in connection using "update suppliers set IsActive = 0, DeactivatedAt = now() where Id = ? and CompanyId = ?" datavalues delete-end.
 
 delete-end section using err, result.
 if err then
-    display "Error".
-    stop run.
+    perform rollback-write.
+    exit program.
+end-if.
+local entitytype.
+local entityid.
+local action.
+local newname.
+local newaddress.
+local newnotes.
+move "Supplier" to entitytype.
+move id to entityid.
+move "delete" to action.
+move oldname to newname.
+move oldaddress to newaddress.
+move oldnotes to newnotes.
+copy AUDIT.
+
+audit-end section using err, result.
+if err then
+    perform rollback-write.
+    exit program.
 end-if.
+perform commit in connection using commit-end.
+
+commit-end section using err.
+if err then
+    perform rollback-write.
+    exit program.
+end-if.
+move "ok" to outcome.
+copy LOG.
 local headers.
 move object to headers.
 move "/supplier" to headers("Location").
 perform writeHead in response using 302 headers.
-perform end in connection.
-stop run.
+copy DBRELEASE.
+exit program.
+
+copy DBROLLBACK.
