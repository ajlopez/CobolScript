@@ -0,0 +1,6 @@
+* DBCONFIG - shared MySQL connection options for the website pages.
+* Change the user/password/database here once instead of in every page.
+move object to options.
+move "root" to user in options.
+move "" to password in options.
+move "cobolscriptwebsite" to database in options.
