@@ -0,0 +1,22 @@
+* LOG - append one line (timestamp, page, method, outcome) to the
+* application log file. Caller sets page, method and outcome first;
+* replaces the one-off console.log/console.dir calls pages used to
+* sprinkle through their business logic.
+local fs.
+local logts.
+local logline.
+
+perform require using "fs" giving fs.
+global Date.
+perform now in Date giving logts.
+
+move page to logline.
+add " " to logline.
+add method to logline.
+add " " to logline.
+add outcome to logline.
+add " " to logline.
+add logts to logline.
+add "\n" to logline.
+
+perform appendFileSync in fs using "website.log" logline.
