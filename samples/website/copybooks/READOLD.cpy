@@ -0,0 +1,29 @@
+* READOLD - fetch the current Name/Address/Notes for this Id before a
+* write, so the audit trail (see AUDIT.cpy) can record what changed.
+* REPLACING supplies the table name. Scoped to the caller's CompanyId
+* so one tenant can never read or overwrite another's row via a
+* guessed Id. Continues in after-readold, which the including page
+* defines. The caller must declare oldname/oldaddress/oldnotes as
+* top-level locals before copying this in, since this fills them in
+* for AUDIT.cpy further down the page's own flow.
+local datavalues.
+move array to datavalues.
+perform push in datavalues using id.
+perform push in datavalues using companyid.
+
+perform query in connection using "select Name, Address, Notes from ==TABLE== where Id = ? and CompanyId = ?" datavalues readold-end.
+
+readold-end section using err, result.
+if err then
+    move "error" to outcome.
+    copy LOG.
+    copy DBRELEASE.
+    exit program.
+end-if.
+local oldrow.
+move result(0) to oldrow.
+move Name in oldrow to oldname.
+move Address in oldrow to oldaddress.
+move Notes in oldrow to oldnotes.
+
+perform after-readold.
