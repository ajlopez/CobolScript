@@ -0,0 +1,20 @@
+* DBCONNECT - borrow a pooled MySQL connection shared across requests.
+* The pool itself is created once, at server startup, by webserver.cob;
+* pages only borrow a connection from it here and release it back to
+* the pool (see DBRELEASE.cpy) instead of opening/closing a connection
+* on every hit. getConnection is genuinely async, the same as query, so
+* this continues in dbconnect-end rather than pretending it returns
+* straight away; the caller's own code simply carries on below this
+* copy as dbconnect-end's body, the same way DBBEGIN.cpy continues in
+* begin-end. The caller must declare connection as a top-level local
+* before copying this in.
+global pool.
+perform getConnection in pool using dbconnect-end.
+
+dbconnect-end section using err, conn.
+if err then
+    move "error" to outcome.
+    copy LOG.
+    exit program.
+end-if.
+move conn to connection.
