@@ -0,0 +1,22 @@
+* AUDIT - append a row to the AuditLog table for this change. Caller
+* sets entitytype, entityid, action, oldname, oldaddress, oldnotes,
+* newname, newaddress, newnotes before copying this in, and continues
+* in audit-end (using err, result), which the including page defines.
+* CompanyId is stamped from the caller's own companyid local (already
+* in scope in every page that copies this in) so the activity
+* dashboard (activityDashboard.cob) can list one company's history
+* without leaking another tenant's changes.
+local auditvalues.
+move array to auditvalues.
+perform push in auditvalues using entitytype.
+perform push in auditvalues using entityid.
+perform push in auditvalues using action.
+perform push in auditvalues using oldname.
+perform push in auditvalues using oldaddress.
+perform push in auditvalues using oldnotes.
+perform push in auditvalues using newname.
+perform push in auditvalues using newaddress.
+perform push in auditvalues using newnotes.
+perform push in auditvalues using companyid.
+
+perform query in connection using "insert AuditLog set EntityType = ?, EntityId = ?, Action = ?, OldName = ?, OldAddress = ?, OldNotes = ?, NewName = ?, NewAddress = ?, NewNotes = ?, CompanyId = ?, ChangedAt = now()" auditvalues audit-end.
