@@ -0,0 +1,12 @@
+* DBBEGIN - start a transaction on the borrowed connection before a
+* write, so a failure partway through a multi-statement change can be
+* rolled back instead of leaving the database half-updated.
+perform beginTransaction in connection using begin-end.
+
+begin-end section using err.
+if err then
+    move "error" to outcome.
+    copy LOG.
+    copy DBRELEASE.
+    exit program.
+end-if.
