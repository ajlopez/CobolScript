@@ -0,0 +1,4 @@
+* DBRELEASE - hand a borrowed pooled connection back to the pool.
+* Companion to DBCONNECT.cpy; use this instead of "perform end in
+* connection" now that connections are pooled and reused.
+perform release in connection.
