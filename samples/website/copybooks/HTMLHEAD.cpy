@@ -0,0 +1,7 @@
+* HTMLHEAD - the <link>/<script> tags every rendered page needs to
+* pick up the shared stylesheet and the delete-confirmation behavior
+* in samples/website/public. The caller must declare html as a
+* top-level local and have already moved its opening markup into it
+* before copying this in, since this only appends.
+add "<link rel=""stylesheet"" href=""/static/style.css"">" to html.
+add "<script src=""/static/app.js""></script>" to html.
