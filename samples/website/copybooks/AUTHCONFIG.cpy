@@ -0,0 +1,6 @@
+* AUTHCONFIG - the one recognised login for this sample site, and the
+* company it belongs to. Change the username/password/company here
+* once instead of in login.cob.
+move "admin" to authuser.
+move "secret" to authpassword.
+move 1 to authcompanyid.
