@@ -0,0 +1,48 @@
+* VALIDATECUSTOMER - shared field checks for the customers table.
+* Caller sets name, address, notes first; this sets errors to the
+* problems found (empty string if none). The length limits mirror the
+* customers table's column sizes (Name varchar(100), Address
+* varchar(200), Notes varchar(500)) so a value too long to fit is
+* rejected here with a clear message instead of being found later,
+* silently truncated, weeks after the fact.
+move "" to errors.
+if name = "" then
+    add "Name is required. " to errors.
+end-if.
+if address = "" then
+    add "Address is required. " to errors.
+end-if.
+local namelength.
+move length in name to namelength.
+if namelength > 100 then
+    add "Name must be 100 characters or fewer. " to errors.
+end-if.
+local addresslength.
+move length in address to addresslength.
+if addresslength > 200 then
+    add "Address must be 200 characters or fewer. " to errors.
+end-if.
+local noteslength.
+move length in notes to noteslength.
+if noteslength > 500 then
+    add "Notes must be 500 characters or fewer. " to errors.
+end-if.
+* customerExport.cob quotes these three fields on the way out, but
+* customerImport.cob reads them back with a plain comma split, so a
+* comma let in here would come back out of import shifted into the
+* wrong column (or dropped entirely). Reject it at the source instead.
+local namecommaidx.
+perform indexOf in name using "," giving namecommaidx.
+if namecommaidx not = -1 then
+    add "Name must not contain a comma. " to errors.
+end-if.
+local addresscommaidx.
+perform indexOf in address using "," giving addresscommaidx.
+if addresscommaidx not = -1 then
+    add "Address must not contain a comma. " to errors.
+end-if.
+local notescommaidx.
+perform indexOf in notes using "," giving notescommaidx.
+if notescommaidx not = -1 then
+    add "Notes must not contain a comma. " to errors.
+end-if.
