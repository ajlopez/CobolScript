@@ -0,0 +1,11 @@
+* DBROLLBACK - abort the current transaction and release the borrowed
+* connection back to the pool. Companion to DBBEGIN.cpy. Logs the
+* failure via LOG.cpy so a failed write always leaves a trace.
+rollback-write section.
+perform rollback in connection using rollback-end.
+
+rollback-end section using err.
+move "error" to outcome.
+copy LOG.
+copy DBRELEASE.
+exit program.
