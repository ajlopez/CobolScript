@@ -4,13 +4,273 @@ linkage section.
 
 procedure division.
 local http.
+local url.
+local querystring.
+local fs.
+local mysql.
+local options.
 local server.
+local routes.
+local staticprefix.
+local port.
 
 perform require using "http" giving http.
-perform createServer in http using doget giving server.
-perform listen in server using 8000.
-display "listening on port 8000".
+perform require using "url" giving url.
+perform require using "querystring" giving querystring.
+perform require using "fs" giving fs.
+perform require using "mysql" giving mysql.
 
-doget section using request, response.
-perform write in response using "<h1>Hello, world</h1>".
-perform end in response.
\ No newline at end of file
+* static assets (css/js) live under public/ and are served straight
+* off disk when the path starts with /static/
+move "/static/" to staticprefix.
+
+* PORT env var overrides the default so the server can be run
+* alongside others without editing the source
+global process.
+move PORT in env in process to port.
+if port = "" then
+    move 8000 to port.
+end-if.
+
+* one MySQL pool for the whole server, reused by every page request
+* instead of opening a fresh connection per hit
+global pool.
+copy DBCONFIG.
+perform createPool in mysql using options giving pool.
+
+* logged-in session tokens (see login.cob/logout.cob), keyed by the
+* token handed out at login and mapped to the username that owns it
+global sessions.
+move object to sessions.
+
+* paths that don't require a logged-in session
+local publicpaths.
+move object to publicpaths.
+move 1 to publicpaths("/login").
+move 1 to publicpaths("/logout").
+
+* method + path -> page program name. GET routes that mutate data
+* (delete/restore/reactivate) match the plain links the list/view
+* pages already render; POST routes match the pages that read their
+* input from the request body.
+move object to routes.
+move "customerList" to routes("GET /customer").
+move "customerNew" to routes("POST /customer/new").
+move "customerView" to routes("GET /customer/view").
+move "customerUpdate" to routes("POST /customer/update").
+move "customerDelete" to routes("GET /customer/delete").
+move "customerRestore" to routes("GET /customer/restore").
+move "customerExport" to routes("GET /customer/export").
+move "customerStaleReport" to routes("GET /customer/stale").
+move "activityDashboard" to routes("GET /activity").
+move "customerImport" to routes("POST /customer/import").
+move "customerSupplierLink" to routes("POST /customer/supplier/link").
+move "customerSupplierUnlink" to routes("GET /customer/supplier/unlink").
+move "customerListJson" to routes("GET /api/customer").
+move "customerViewJson" to routes("GET /api/customer/view").
+move "customerNewJson" to routes("POST /api/customer").
+move "customerUpdateJson" to routes("POST /api/customer/update").
+move "loginForm" to routes("GET /login").
+move "login" to routes("POST /login").
+move "logout" to routes("GET /logout").
+move "supplierList" to routes("GET /supplier").
+move "supplierNew" to routes("POST /supplier/new").
+move "supplierView" to routes("GET /supplier/view").
+move "supplierUpdate" to routes("POST /supplier/update").
+move "supplierDelete" to routes("GET /supplier/delete").
+move "supplierReactivate" to routes("GET /supplier/reactivate").
+
+perform createServer in http using handle-request giving server.
+perform listen in server using port.
+display "listening on port " with no advancing.
+display port.
+
+* stop accepting new connections on SIGINT/SIGTERM and let in-flight
+* requests finish before the process exits, instead of dying mid-request
+perform on in process using "SIGINT" shutdown.
+perform on in process using "SIGTERM" shutdown.
+
+shutdown section.
+display "shutting down".
+perform close in server using shutdown-complete.
+
+shutdown-complete section.
+display "server closed".
+perform end in pool using shutdown-pool-closed.
+
+shutdown-pool-closed section.
+perform exit in process using 0.
+
+handle-request section using request, response.
+perform parse-request-url.
+* logged on "finish" rather than up front, so the status code below is
+* whatever writeHead actually sent - including from the page program
+* dispatch-route calls, since it's the same response object throughout
+perform on in response using "finish" log-access.
+perform find-route.
+
+log-access section.
+global Date.
+local accessts.
+perform now in Date giving accessts.
+local accessline.
+move method in request to accessline.
+add " " to accessline.
+add pathname in request to accessline.
+add " " to accessline.
+add statusCode in response to accessline.
+add " " to accessline.
+add accessts to accessline.
+add "\n" to accessline.
+perform appendFileSync in fs using "access.log" accessline.
+
+parse-request-url section.
+local requesturl.
+move url in request to requesturl.
+local parsedurl.
+perform parse in url using requesturl true giving parsedurl.
+move pathname in parsedurl to pathname in request.
+move query in parsedurl to query in request.
+
+find-route section.
+local requestpath.
+move pathname in request to requestpath.
+if requestpath = "/health" then
+    perform send-health.
+else
+    local staticidx.
+    perform indexOf in requestpath using staticprefix giving staticidx.
+    if staticidx = 0 then
+        perform serve-static.
+    else
+        local routekey.
+        move method in request to routekey.
+        add " " to routekey.
+        add pathname in request to routekey.
+        local pageprogram.
+        move routes(routekey) to pageprogram.
+        if pageprogram = "" then
+            perform send-not-found.
+        else
+* handle-request runs once per incoming request but is a section of
+* one long-running program, not a fresh CALL per request, so the
+* matched route has to live on this request's own object rather than
+* a program-level local - otherwise a second request routed while
+* this one is still waiting on its body would overwrite it out from
+* under the first (see the same reasoning on bodytext below).
+            move pageprogram to pageprogram in request.
+            local ispublic.
+            move publicpaths(requestpath) to ispublic.
+            if ispublic then
+                perform route-to-page.
+            else
+                perform require-session.
+            end-if.
+        end-if.
+    end-if.
+end-if.
+
+send-health section.
+local headers.
+move object to headers.
+move "text/plain" to headers("Content-Type").
+perform writeHead in response using 200 headers.
+perform write in response using "ok".
+perform end in response.
+
+require-session section.
+local cookieheader.
+move cookie in headers in request to cookieheader.
+local cookies.
+perform parse in querystring using cookieheader "; " "=" giving cookies.
+local token.
+move session in cookies to token.
+local sessioninfo.
+move sessions(token) to sessioninfo.
+local sessionuser.
+move username in sessioninfo to sessionuser.
+if sessionuser = "" then
+    perform redirect-to-login.
+else
+    move sessionuser to username in request.
+    move companyid in sessioninfo to companyid in request.
+    perform route-to-page.
+end-if.
+
+redirect-to-login section.
+local headers.
+move object to headers.
+move "/login" to headers("Location").
+perform writeHead in response using 302 headers.
+perform end in response.
+
+route-to-page section.
+if method in request = "POST" then
+    perform read-body.
+else
+    move object to body in request.
+    perform dispatch-route.
+end-if.
+
+serve-static section.
+local assetname.
+move pathname in request to assetname.
+perform replace in assetname using staticprefix "" giving assetname.
+local assetpath.
+move "public/" to assetpath.
+add assetname to assetpath.
+perform readFile in fs using assetpath serve-static-end.
+
+serve-static-end section using err, data.
+if err then
+    perform send-not-found.
+else
+    local assetname.
+    move pathname in request to assetname.
+    local contenttype.
+    perform detect-content-type using assetname giving contenttype.
+    local headers.
+    move object to headers.
+    move contenttype to headers("Content-Type").
+    perform writeHead in response using 200 headers.
+    perform write in response using data.
+    perform end in response.
+end-if.
+
+detect-content-type section using assetname.
+local iscss.
+perform endsWith in assetname using ".css" giving iscss.
+if iscss then return "text/css".
+local isjs.
+perform endsWith in assetname using ".js" giving isjs.
+if isjs then return "application/javascript".
+return "application/octet-stream".
+
+read-body section.
+* accumulated on the request object itself, not a program-level
+* local, for the same concurrent-requests reason as pageprogram above
+move "" to bodytext in request.
+perform on in request using "data" collect-chunk.
+perform on in request using "end" body-complete.
+
+collect-chunk section using chunk.
+add chunk to bodytext in request.
+
+body-complete section.
+local parsedbody.
+perform parse in querystring using bodytext in request giving parsedbody.
+move parsedbody to body in request.
+perform dispatch-route.
+
+dispatch-route section.
+local pagerequire.
+move object to pagerequire.
+call pageprogram in request using pagerequire request response.
+
+send-not-found section.
+local headers.
+move object to headers.
+move "text/plain" to headers("Content-Type").
+perform writeHead in response using 404 headers.
+perform write in response using "Not Found".
+perform end in response.
