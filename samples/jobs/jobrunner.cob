@@ -0,0 +1,55 @@
+data division.
+linkage section.
+01 require.
+procedure division.
+local fs.
+perform require using "fs" giving fs.
+global Date.
+
+* the jobs this driver knows about, in run order. Add a push-job line
+* here as each new overnight program comes online; the factorial
+* batch is the first one registered.
+local jobs.
+move array to jobs.
+perform push-job using "factorial".
+
+local count.
+local last.
+local i.
+move length in jobs to count.
+subtract 1 from count giving last.
+
+perform run-job using i varying i from 0 to last.
+
+push-job section using jobname.
+perform push in jobs using jobname.
+
+run-job section using i.
+local jobname.
+move jobs(i) to jobname.
+perform run-named-job using jobname.
+
+* records the start time, calls the named program the way a JCL step
+* calls a load module, then records the finish time and outcome to
+* joblog.log so an overnight run leaves the same kind of trail a
+* mainframe job log would.
+run-named-job section using jobname.
+local startts.
+perform now in Date giving startts.
+perform write-job-log using jobname "started" startts.
+
+call jobname.
+
+local endts.
+perform now in Date giving endts.
+perform write-job-log using jobname "finished" endts.
+
+write-job-log section using jobname, status, ts.
+local jobline.
+move jobname to jobline.
+add " " to jobline.
+add status to jobline.
+add " " to jobline.
+add ts to jobline.
+add "\n" to jobline.
+perform appendFileSync in fs using "joblog.log" jobline.
