@@ -0,0 +1,363 @@
+data division.
+linkage section.
+01 require.
+working-storage section.
+01 passcount pic 9(04).
+01 failcount pic 9(04).
+
+procedure division.
+local mysql.
+perform require using "mysql" giving mysql.
+
+* shared with start-capture/stop-capture/capture-line below, which
+* are separate sections from every test that calls them
+local capturedoutput.
+local originallog.
+
+* shared with new-fake-response/capture-writehead/capture-write/
+* capture-end and every DB-page test below, all of which are separate
+* sections from where these are declared
+local fakeresponse.
+local capturedstatus.
+local capturedbody.
+
+move 0 to passcount.
+move 0 to failcount.
+
+* one pool for the whole test run, the same way webserver.cob keeps
+* one pool for the life of the server (see DBCONNECT/DBRELEASE)
+global pool.
+local options.
+copy DBCONFIG.
+perform createPool in mysql using options giving pool.
+
+* one connection borrowed for the whole run instead of once per test,
+* now that getConnection is a real async call (see DBCONNECT.cpy) and
+* not something every test section can call a section of its own name
+local connection.
+copy DBCONNECT.
+
+display "running regression tests...".
+
+perform test-factorial.
+perform test-hello.
+* test-customer-new and the three tests after it each run a chain of
+* async DB callbacks, so each one is chained into the next from its own
+* completion point below (the same way each test already chains its
+* own leading DELETE) rather than performed here in sequence - a plain
+* sequential perform would let finish-tests below evaluate the tally
+* and exit code before those chains had actually finished.
+perform test-customer-new.
+
+finish-tests section.
+display "".
+display passcount " passed, " failcount " failed".
+
+copy DBRELEASE.
+perform end in pool using tests-done.
+
+tests-done section.
+if failcount > 0 then
+    perform exit in process using 1.
+end-if.
+
+* ==================================================================
+* assertion helpers
+* ==================================================================
+assert-equal section using label, expected, actual.
+if actual = expected then
+    add 1 to passcount.
+    display "ok   - " label
+else
+    add 1 to failcount.
+    display "FAIL - " label ": expected [" expected "] got [" actual "]".
+end-if.
+
+assert-contains section using label, haystack, needle.
+local idx.
+perform indexOf in haystack using needle giving idx.
+if idx not = -1 then
+    add 1 to passcount.
+    display "ok   - " label
+else
+    add 1 to failcount.
+    display "FAIL - " label ": expected to find [" needle "] in [" haystack "]".
+end-if.
+
+* ==================================================================
+* factorial.cob and hello.cob are plain scripts with no linkage-based
+* result to check, so the only thing to compare against an expected
+* result is what they display. console.log is what "display" ends up
+* calling in this dialect, so overriding it here for the duration of
+* one call is the only way to capture that output instead of watching
+* a terminal by hand.
+* ==================================================================
+global console.
+
+start-capture section.
+move log in console to originallog.
+move "" to capturedoutput.
+move capture-line to log in console.
+
+stop-capture section.
+move originallog to log in console.
+
+capture-line section using line.
+add line to capturedoutput.
+add "\n" to capturedoutput.
+
+test-factorial section.
+perform start-capture.
+call "factorial".
+perform stop-capture.
+perform assert-contains using "factorial 1! = 1" capturedoutput "1! = 1".
+perform assert-contains using "factorial 5! = 120" capturedoutput "5! = 120".
+perform assert-contains using "factorial 10! = 3628800" capturedoutput "10! = 3628800".
+
+test-hello section.
+perform start-capture.
+call "hello".
+perform stop-capture.
+perform assert-contains using "hello greets a supplied name" capturedoutput "Hello, World".
+perform assert-contains using "hello reports a missing name" capturedoutput "getname failed: no name supplied".
+
+* ==================================================================
+* the customer/supplier pages are CALLed exactly the way webserver.cob
+* calls them (using require, request, response), against fake request
+* and response objects instead of a real HTTP round trip, so what's
+* under test is the page's own logic and its effect on the database.
+* ==================================================================
+new-fake-response section.
+move 0 to capturedstatus.
+move "" to capturedbody.
+move object to fakeresponse.
+move capture-writehead to writeHead in fakeresponse.
+move capture-write to write in fakeresponse.
+move capture-end to end in fakeresponse.
+
+capture-writehead section using code, headers.
+move code to capturedstatus.
+
+capture-write section using text.
+add text to capturedbody.
+
+capture-end section.
+move "Y" to capturedbody.
+
+test-customer-new section.
+* chained into test-customer-new-cleaned rather than calling
+* delete-test-customer and carrying straight on, since the DELETE is
+* async and customerNew runs on its own borrowed connection from the
+* pool - without waiting, its duplicate-check could race the cleanup
+* and see the very row this is trying to remove first.
+local datavalues.
+move array to datavalues.
+perform push in datavalues using "Regression Test Co".
+perform query in connection using "delete from customers where Name = ?" datavalues test-customer-new-cleaned.
+
+test-customer-new-cleaned section using err, result.
+local fakerequire.
+move object to fakerequire.
+local fakebody.
+move object to fakebody.
+move "Regression Test Co" to name in fakebody.
+move "1 Test Way" to address in fakebody.
+move "created by runtests.cob" to notes in fakebody.
+local fakerequest.
+move object to fakerequest.
+move "POST" to method in fakerequest.
+move 1 to companyid in fakerequest.
+move fakebody to body in fakerequest.
+
+perform new-fake-response.
+call "customerNew" using fakerequire fakerequest fakeresponse.
+
+perform assert-equal using "customerNew redirects on success" 302 capturedstatus.
+
+local datavalues.
+move array to datavalues.
+perform push in datavalues using "Regression Test Co".
+perform push in datavalues using 1.
+perform query in connection using "select Address, Notes from customers where Name = ? and CompanyId = ?" datavalues test-customer-new-end.
+
+test-customer-new-end section using err, result.
+if err then
+    perform assert-equal using "customerNew select succeeded" "no-error" "error".
+else
+    if length in result = 0 then
+        perform assert-equal using "customerNew inserted a row" 1 0.
+    else
+        local row.
+        move result(0) to row.
+        perform assert-equal using "customerNew stored Address" "1 Test Way" Address in row.
+        perform assert-equal using "customerNew stored Notes" "created by runtests.cob" Notes in row.
+    end-if.
+end-if.
+
+perform delete-test-customer using "Regression Test Co".
+perform test-customer-update-conflict.
+
+test-customer-update-conflict section.
+local datavalues.
+move array to datavalues.
+perform push in datavalues using "Regression Conflict Co".
+perform query in connection using "delete from customers where Name = ?" datavalues test-customer-update-conflict-cleaned.
+
+test-customer-update-conflict-cleaned section using err, result.
+local datavalues.
+move array to datavalues.
+perform push in datavalues using "Regression Conflict Co".
+perform push in datavalues using "2 Test Way".
+perform push in datavalues using "seed row for conflict test".
+perform push in datavalues using 1.
+perform push in datavalues using 1.
+perform query in connection using "insert customers set Name = ?, Address = ?, Notes = ?, CompanyId = ?, Version = ?, UpdatedAt = now()" datavalues seed-conflict-end.
+
+seed-conflict-end section using err, result.
+local testcustomerid.
+move insertId in result to testcustomerid.
+
+local fakerequire.
+move object to fakerequire.
+local fakebody.
+move object to fakebody.
+move testcustomerid to id in fakebody.
+move 99 to version in fakebody.
+move "Regression Conflict Co" to name in fakebody.
+move "2 Test Way (edited)" to address in fakebody.
+move "edited" to notes in fakebody.
+local fakerequest.
+move object to fakerequest.
+move "POST" to method in fakerequest.
+move 1 to companyid in fakerequest.
+move fakebody to body in fakerequest.
+
+perform new-fake-response.
+call "customerUpdate" using fakerequire fakerequest fakeresponse.
+
+perform assert-equal using "customerUpdate rejects a stale version" 409 capturedstatus.
+
+perform delete-test-customer using "Regression Conflict Co".
+perform test-customer-delete.
+
+test-customer-delete section.
+local datavalues.
+move array to datavalues.
+perform push in datavalues using "Regression Delete Co".
+perform query in connection using "delete from customers where Name = ?" datavalues test-customer-delete-cleaned.
+
+test-customer-delete-cleaned section using err, result.
+local datavalues.
+move array to datavalues.
+perform push in datavalues using "Regression Delete Co".
+perform push in datavalues using "3 Test Way".
+perform push in datavalues using "seed row for delete test".
+perform push in datavalues using 1.
+perform push in datavalues using 1.
+perform query in connection using "insert customers set Name = ?, Address = ?, Notes = ?, CompanyId = ?, Version = ?, UpdatedAt = now()" datavalues seed-delete-end.
+
+seed-delete-end section using err, result.
+local testcustomerid.
+move insertId in result to testcustomerid.
+
+local fakerequire.
+move object to fakerequire.
+local fakequery.
+move object to fakequery.
+move testcustomerid to id in fakequery.
+local fakerequest.
+move object to fakerequest.
+move "GET" to method in fakerequest.
+move 1 to companyid in fakerequest.
+move fakequery to query in fakerequest.
+
+perform new-fake-response.
+call "customerDelete" using fakerequire fakerequest fakeresponse.
+
+local datavalues.
+move array to datavalues.
+perform push in datavalues using testcustomerid.
+perform query in connection using "select IsDeleted from customers where Id = ?" datavalues test-customer-delete-end.
+
+test-customer-delete-end section using err, result.
+if err then
+    perform assert-equal using "customerDelete select succeeded" "no-error" "error".
+else
+    local row.
+    move result(0) to row.
+    perform assert-equal using "customerDelete soft-deletes the row" 1 IsDeleted in row.
+end-if.
+
+perform delete-test-customer using "Regression Delete Co".
+perform test-supplier-delete.
+
+test-supplier-delete section.
+local datavalues.
+move array to datavalues.
+perform push in datavalues using "Regression Supplier Co".
+perform query in connection using "delete from suppliers where Name = ?" datavalues test-supplier-delete-cleaned.
+
+test-supplier-delete-cleaned section using err, result.
+local datavalues.
+move array to datavalues.
+perform push in datavalues using "Regression Supplier Co".
+perform push in datavalues using "4 Test Way".
+perform push in datavalues using "seed row for supplier delete test".
+perform push in datavalues using 1.
+perform query in connection using "insert suppliers set Name = ?, Address = ?, Notes = ?, CompanyId = ?" datavalues seed-supplier-delete-end.
+
+seed-supplier-delete-end section using err, result.
+local testsupplierid.
+move insertId in result to testsupplierid.
+
+local fakerequire.
+move object to fakerequire.
+local fakequery.
+move object to fakequery.
+move testsupplierid to id in fakequery.
+local fakerequest.
+move object to fakerequest.
+move "GET" to method in fakerequest.
+move 1 to companyid in fakerequest.
+move fakequery to query in fakerequest.
+
+perform new-fake-response.
+call "supplierDelete" using fakerequire fakerequest fakeresponse.
+
+local datavalues.
+move array to datavalues.
+perform push in datavalues using testsupplierid.
+perform query in connection using "select IsActive from suppliers where Id = ?" datavalues test-supplier-delete-end.
+
+test-supplier-delete-end section using err, result.
+if err then
+    perform assert-equal using "supplierDelete select succeeded" "no-error" "error".
+else
+    local row.
+    move result(0) to row.
+    perform assert-equal using "supplierDelete deactivates the row" 0 IsActive in row.
+end-if.
+
+perform delete-test-supplier using "Regression Supplier Co".
+perform finish-tests.
+
+* ==================================================================
+* shared setup/teardown - every seeded test row is named distinctly
+* enough not to collide with real data, and is cleaned up before and
+* after its test so the suite can be run again without leftovers.
+* ==================================================================
+delete-test-customer section using customername.
+local datavalues.
+move array to datavalues.
+perform push in datavalues using customername.
+perform query in connection using "delete from customers where Name = ?" datavalues delete-test-customer-end.
+
+delete-test-customer-end section using err, result.
+
+delete-test-supplier section using suppliername.
+local datavalues.
+move array to datavalues.
+perform push in datavalues using suppliername.
+perform query in connection using "delete from suppliers where Name = ?" datavalues delete-test-supplier-end.
+
+delete-test-supplier-end section using err, result.
