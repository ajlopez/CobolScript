@@ -1,11 +1,46 @@
 procedure division.
-perform sayhello async.
+
+* kick both async lookups off before waiting on either one, so they
+* can run concurrently instead of the second one waiting for the
+* first to finish first; "giving <handle>" now just captures a handle
+* to the still-running async perform instead of blocking for its
+* result the way a plain "perform ... async giving <value>" used to.
+perform sayhello async giving greetinghandle.
+perform getname async using "World" giving namehandle.
+
+* join waits for every handle listed to finish, together, instead of
+* one perform blocking the next from even starting - this is the
+* construct a customer lookup and a supplier lookup would share to
+* run side by side and be waited on as a pair.
+perform join using greetinghandle namehandle.
+
+local err.
 local name.
-perform getname async giving name.
-display name.
+perform await using namehandle giving err, name.
+if err then
+    display "getname failed: " err
+else
+    display name.
+end-if.
+
+* same failure path as before (req 035), still available once its
+* handle has been joined.
+local badnamehandle.
+perform getname async using "" giving badnamehandle.
+perform join using badnamehandle.
+local badname.
+perform await using badnamehandle giving err, badname.
+if err then
+    display "getname failed: " err
+else
+    display badname.
+end-if.
 
 sayhello section async.
 display "Hello, " with no advancing.
 
-getname section asynchronous.
-return "World".
+getname section asynchronous using source.
+if source = "" then
+    raise "no name supplied".
+end-if.
+return source.
