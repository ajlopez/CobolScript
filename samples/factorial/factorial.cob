@@ -1,19 +1,99 @@
 data division.
+linkage section.
+01 require.
 working-storage section.
-01 n.
+01 n pic 9(02).
+01 result pic 9(09).
+01 checkpoint-n pic 9(09).
+01 overflow-switch pic x(01).
+    88 result-overflowed value "Y".
+    88 result-ok value "N".
 
 procedure division.
-perform show-factorial varying n from 1 to 10.
+local fs.
+perform require using "fs" giving fs.
 
-show-factorial locals result.
-perform factorial using n giving result.
-display n "! = " result.
+* shared with multiply-into-product below, which accumulates into it
+* one factor at a time as factorial-iterative's loop performs it
+local product.
 
+* checkpoint/restart: if a prior run left a checkpoint file behind
+* (killed mid-batch, box rebooted, whatever), resume right after the
+* last n it finished instead of redoing the whole driving range from
+* 1. The checkpoint is cleared once the range completes, so the next
+* run starts clean again.
+local checkpointfile.
+move "factorial.checkpoint" to checkpointfile.
+
+local startn.
+local hascheckpoint.
+perform existsSync in fs using checkpointfile giving hascheckpoint.
+if hascheckpoint then
+    local lastn.
+    perform readFileSync in fs using checkpointfile "utf8" giving lastn.
+    move lastn to checkpoint-n.
+    add 1 to checkpoint-n giving startn.
+else
+    move 1 to startn.
+end-if.
+
+perform show-factorial varying n from startn to 10.
+
+perform clear-checkpoint.
+
+show-factorial locals fact-result.
+move "N" to overflow-switch.
+perform factorial-iterative using n giving fact-result.
+if result-overflowed then
+    display n "! = *** overflow, does not fit in PIC 9(09) ***"
+else
+    display n "! = " fact-result.
+end-if.
+perform save-checkpoint.
+
+save-checkpoint section.
+perform writeFileSync in fs using checkpointfile n.
+
+clear-checkpoint section.
+local checkpointleft.
+perform existsSync in fs using checkpointfile giving checkpointleft.
+if checkpointleft then
+    perform unlinkSync in fs using checkpointfile.
+end-if.
+
+* production path: a straightforward loop instead of recursion, so a
+* real batch run over a big driving table does not pay for deep
+* recursion. Same PIC 9(09) "result" field and ON SIZE ERROR check as
+* the recursive version below.
+factorial-iterative using n.
+local i.
+move 1 to product.
+perform multiply-into-product using i varying i from 2 to n.
+return product.
+
+multiply-into-product using i.
+multiply i by product giving result on size error
+    set result-overflowed to true
+end-multiply.
+* on overflow, result is left holding whatever ON SIZE ERROR didn't
+* touch, not a meaningful product - leave product alone rather than
+* clobbering it with garbage that the next iteration would multiply
+* forward from.
+if result-ok then
+    move result to product.
+end-if.
+
+* reference example only - not called from anywhere in this program.
+* kept to show the recursive shape the iterative version above
+* replaced for production use.
 factorial using n locals m.
 if n = 1 then return n.
 subtract 1 from n giving m.
 perform factorial using m giving m.
-multiply n by m.
+multiply n by m giving result on size error
+    set result-overflowed to true
+end-multiply.
+if result-ok then
+    move result to m.
+end-if.
 return m.
-
-
